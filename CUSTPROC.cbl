@@ -15,31 +15,92 @@
                ASSIGN TO 'CUSTRPT'
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
-      
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CUSTCKPT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT OPTIONAL CONTROL-FILE
+               ASSIGN TO 'CUSTCTL'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT EXTRACT-FILE
+               ASSIGN TO 'CUSTEXTR'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'CUSTSORT'.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE
            LABEL RECORDS ARE STANDARD.
-       01  CUSTOMER-RECORD.
-           05  CUST-ID             PIC X(6).
-           05  CUST-NAME           PIC X(30).
-           05  CUST-ADDRESS        PIC X(50).
-           05  CUST-PHONE          PIC X(12).
-           05  CUST-BALANCE        PIC 9(7)V99.
-      
+           COPY CUSTREC.
+
        FD  REPORT-FILE
            LABEL RECORDS ARE STANDARD.
        01  REPORT-LINE            PIC X(132).
-      
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-COMPLETE-FLAG PIC X(1).
+               88  CKPT-RUN-COMPLETE VALUE 'Y'.
+           05  CKPT-LAST-CUST-ID  PIC X(6).
+           05  CKPT-READ-CTR      PIC 9(6).
+
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-RECORD.
+           05  CTL-TOTAL-BALANCE  PIC S9(9)V99.
+
+       FD  EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXTRACT-RECORD.
+           05  EXR-CUST-ID        PIC X(6).
+           05  EXR-CUST-NAME      PIC X(30).
+           05  EXR-CUST-BALANCE   PIC S9(7)V99.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SRT-CUSTID         PIC X(6).
+           05  SRT-NAME           PIC X(30).
+           05  SRT-BALANCE        PIC S9(7)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS         PIC X(2).
+       01  WS-CKPT-STATUS         PIC X(2).
+       01  WS-CTL-STATUS          PIC X(2).
        01  WS-EOF-FLAG           PIC X VALUE 'N'.
            88 END-OF-FILE        VALUE 'Y'.
+
+       01  WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 001000.
+       01  WS-RESTART-FLAG        PIC X(1) VALUE 'N'.
+           88  WS-RESTART-MODE    VALUE 'Y'.
+       01  WS-SKIP-TARGET         PIC 9(6) VALUE ZERO.
+       01  WS-RESTART-CUST-ID     PIC X(6) VALUE SPACES.
+       01  WS-CKPT-EOF-FLAG       PIC X(1) VALUE 'N'.
+           88  CKPT-AT-EOF        VALUE 'Y'.
+       01  WS-CKPT-FOUND-FLAG     PIC X(1) VALUE 'N'.
+           88  CKPT-WAS-FOUND     VALUE 'Y'.
+       01  WS-REPLAY-FLAG         PIC X(1) VALUE 'N'.
+           88  WS-REPLAY-MODE     VALUE 'Y'.
+       01  WS-RESTART-ABORT-FLAG  PIC X(1) VALUE 'N'.
+           88  WS-RESTART-ABORTED VALUE 'Y'.
+       01  WS-DIVIDE-QUOT         PIC 9(6) VALUE ZERO.
+       01  WS-DIVIDE-REM          PIC 9(6) VALUE ZERO.
       
        01  WS-COUNTERS.
            05  WS-READ-CTR       PIC 9(6) VALUE ZERO.
            05  WS-VALID-CTR      PIC 9(6) VALUE ZERO.
            05  WS-ERROR-CTR      PIC 9(6) VALUE ZERO.
+           05  WS-CREDIT-CTR     PIC 9(6) VALUE ZERO.
+           05  WS-TOTAL-BALANCE  PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-CONTROL-TOTAL       PIC S9(9)V99 VALUE ZERO.
+       01  WS-CONTROL-FLAG        PIC X(1) VALUE 'N'.
+           88  WS-CONTROL-PRESENT VALUE 'Y'.
       
        01  WS-HEADING-1.
            05  FILLER            PIC X(20) VALUE 'Customer Report     '.
@@ -52,23 +113,269 @@
            05  WS-DL-NAME        PIC X(30).
            05  FILLER            PIC X(2)  VALUE SPACES.
            05  WS-DL-BALANCE     PIC $ZZZ,ZZ9.99.
-      
-       PROCEDURE DIVISION.
+
+       01  WS-REJECT-MAX         PIC 9(4) VALUE 1000.
+       01  WS-REJECT-CTR         PIC 9(4) VALUE ZERO.
+       01  WS-REJECT-TABLE.
+           05  WS-REJECT-ENTRY  OCCURS 1000 TIMES
+                                 INDEXED BY WS-REJECT-IDX.
+               10  WS-RJ-CUSTID  PIC X(6).
+               10  WS-RJ-NAME    PIC X(30).
+               10  WS-RJ-BALANCE PIC S9(7)V99.
+
+       01  WS-EXCEPTION-LINE.
+           05  WS-EL-CUSTID      PIC X(6).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  WS-EL-NAME        PIC X(30).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  WS-EL-BALANCE     PIC -Z,ZZZ,ZZ9.99.
+
+       01  WS-CREDITBAL-MAX      PIC 9(4) VALUE 1000.
+       01  WS-CREDITBAL-CTR      PIC 9(4) VALUE ZERO.
+       01  WS-CREDITBAL-TABLE.
+           05  WS-CB-ENTRY      OCCURS 1000 TIMES
+                                 INDEXED BY WS-CB-IDX.
+               10  WS-CB-CUSTID  PIC X(6).
+               10  WS-CB-NAME    PIC X(30).
+               10  WS-CB-BALANCE PIC S9(7)V99.
+
+       01  WS-OVERLIMIT-MAX       PIC 9(4) VALUE 1000.
+       01  WS-OVERLIMIT-CTR       PIC 9(4) VALUE ZERO.
+       01  WS-OVERLIMIT-TOTAL     PIC 9(6) VALUE ZERO.
+       01  WS-OVERLIMIT-TABLE.
+           05  WS-OL-ENTRY       OCCURS 1000 TIMES
+                                 INDEXED BY WS-OL-IDX.
+               10  WS-OL-CUSTID  PIC X(6).
+               10  WS-OL-NAME    PIC X(30).
+               10  WS-OL-BALANCE PIC S9(7)V99.
+               10  WS-OL-LIMIT   PIC 9(7)V99.
+
+       01  WS-OVERLIMIT-LINE.
+           05  WS-OLL-CUSTID     PIC X(6).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  WS-OLL-NAME       PIC X(30).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  WS-OLL-BALANCE    PIC $Z,ZZZ,ZZ9.99.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  WS-OLL-LIMIT      PIC $Z,ZZZ,ZZ9.99.
+
+       01  WS-AGE-IDX             PIC 9(1) VALUE ZERO.
+       01  WS-AGE-BUCKETS.
+           05  WS-AGE-BUCKET      OCCURS 4 TIMES.
+               10  WS-AGE-LABEL   PIC X(20).
+               10  WS-AGE-CTR     PIC 9(6)    VALUE ZERO.
+               10  WS-AGE-TOTAL   PIC 9(9)V99 VALUE ZERO.
+       01  WS-AGE-LABELS-INIT.
+           05  FILLER             PIC X(20) VALUE '0.00 - 999.99'.
+           05  FILLER             PIC X(20) VALUE '1,000.00 - 4,999.99'.
+           05  FILLER             PIC X(20) VALUE '5,000.00 - 9,999.99'.
+           05  FILLER             PIC X(20) VALUE '10,000.00 and over'.
+       01  WS-AGE-LABELS-TABLE REDEFINES WS-AGE-LABELS-INIT.
+           05  WS-AGE-LABEL-INIT  PIC X(20) OCCURS 4 TIMES.
+
+       01  WS-AGE-LINE.
+           05  WS-AL-LABEL        PIC X(22).
+           05  WS-AL-CTR          PIC ZZZ,ZZ9.
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  WS-AL-TOTAL        PIC $$$$,$$$,$$9.99.
+
+       01  WS-PARM-AREA           PIC X(80) VALUE SPACES.
+       01  WS-RUN-MODE            PIC X(1)  VALUE 'D'.
+           88  WS-MODE-DETAIL     VALUE 'D'.
+           88  WS-MODE-SUMMARY    VALUE 'S'.
+           88  WS-MODE-EXCEPTIONS VALUE 'E'.
+
+      * PARM layout: position 1 run mode (D/S/E), position 2 detail
+      * sort option (B = balance descending, N = name ascending,
+      * space = file order), positions 3-7 top-N limit (0 = no limit).
+       01  WS-SORT-OPTION         PIC X(1)  VALUE SPACE.
+           88  WS-SORT-BY-BALANCE VALUE 'B'.
+           88  WS-SORT-BY-NAME    VALUE 'N'.
+           88  WS-SORT-ACTIVE     VALUE 'B' 'N'.
+       01  WS-TOP-N               PIC 9(5)  VALUE ZERO.
+       01  WS-TOPN-CTR            PIC 9(6)  VALUE ZERO.
+       01  WS-TOPN-DONE-FLAG      PIC X(1)  VALUE 'N'.
+           88  TOPN-LIMIT-REACHED VALUE 'Y'.
+       01  WS-SORT-EOF-FLAG       PIC X(1)  VALUE 'N'.
+           88  SORT-AT-EOF        VALUE 'Y'.
+
+       01  WS-GRANDTOTAL-LINE.
+           05  FILLER       PIC X(23) VALUE 'Total Balance:         '.
+           05  WS-GT-AMOUNT PIC $$$,$$$,$$9.99-.
+
+       01  WS-CTLCHECK-LINE.
+           05  FILLER       PIC X(23) VALUE 'Control Total Check:   '.
+           05  WS-CTLCHECK-MSG PIC X(40).
+
+       01  WS-OMITTED-CTR         PIC 9(6) VALUE ZERO.
+       01  WS-OMITTED-LINE.
+           05  FILLER       PIC X(4)  VALUE SPACES.
+           05  WS-OM-COUNT  PIC ZZZ,ZZ9.
+           05  FILLER       PIC X(60) VALUE
+               ' additional record(s) not shown (cap reached)'.
+
+       LINKAGE SECTION.
+       01  LK-PARM-DATA.
+           05  LK-PARM-LEN        PIC S9(4) COMP.
+           05  LK-PARM-TEXT       PIC X(80).
+
+       PROCEDURE DIVISION USING LK-PARM-DATA.
        0100-MAIN-PROCESS.
            PERFORM 0200-INIT-ROUTINE
-           PERFORM 0300-PROCESS-RECORDS UNTIL END-OF-FILE
+           PERFORM 0299-DRIVE-DETAIL-PASS
            PERFORM 0900-CLOSE-ROUTINE
            STOP RUN.
-      
+
+       0299-DRIVE-DETAIL-PASS.
+           IF WS-MODE-DETAIL AND WS-SORT-BY-BALANCE
+               SORT SORT-WORK-FILE
+                   ON DESCENDING KEY SRT-BALANCE
+                   INPUT PROCEDURE 0301-READ-ALL-RECORDS
+                   OUTPUT PROCEDURE 0560-WRITE-SORTED-DETAIL
+           ELSE
+               IF WS-MODE-DETAIL AND WS-SORT-BY-NAME
+                   SORT SORT-WORK-FILE
+                       ON ASCENDING KEY SRT-NAME
+                       INPUT PROCEDURE 0301-READ-ALL-RECORDS
+                       OUTPUT PROCEDURE 0560-WRITE-SORTED-DETAIL
+               ELSE
+                   PERFORM 0301-READ-ALL-RECORDS
+               END-IF
+           END-IF.
+
+       0301-READ-ALL-RECORDS.
+           IF WS-RESTART-MODE
+               PERFORM 0296-REPLAY-TO-RESTART-POINT
+           END-IF
+           PERFORM 0300-PROCESS-RECORDS UNTIL END-OF-FILE.
+
        0200-INIT-ROUTINE.
-           OPEN INPUT  CUSTOMER-FILE
-                OUTPUT REPORT-FILE
+           PERFORM 0205-PARSE-PARM
+           PERFORM 0206-CHECK-RESTART
+           PERFORM 0208-READ-CONTROL-TOTAL
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-RESTART-MODE
+               IF WS-MODE-DETAIL AND WS-SORT-ACTIVE
+      * A sorted detail pass writes its whole output in one shot from
+      * the OUTPUT PROCEDURE, so a restart cannot just append after
+      * wherever the prior attempt's report left off -- the report is
+      * regenerated from scratch, fed by a full replay of every record
+      * (see 0296-REPLAY-TO-RESTART-POINT / 0500-FORMAT-DETAIL).
+                   OPEN OUTPUT REPORT-FILE
+               ELSE
+                   OPEN EXTEND REPORT-FILE
+               END-IF
+               OPEN EXTEND EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY 'Error opening files. Status: ' WS-FILE-STATUS
                MOVE 'Y' TO WS-EOF-FLAG
            END-IF
-           PERFORM 0250-WRITE-HEADERS.
-      
+           IF WS-RESTART-MODE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           PERFORM 0210-INIT-AGE-BUCKETS
+           IF WS-RESTART-MODE
+               IF WS-MODE-DETAIL AND WS-SORT-ACTIVE
+                   PERFORM 0250-WRITE-HEADERS
+               END-IF
+           ELSE
+               PERFORM 0250-WRITE-HEADERS
+           END-IF.
+
+       0205-PARSE-PARM.
+           IF LK-PARM-LEN > 0
+               MOVE LK-PARM-TEXT(1:LK-PARM-LEN) TO WS-PARM-AREA
+           END-IF
+           IF WS-PARM-AREA(1:1) = 'D' OR 'S' OR 'E'
+               MOVE WS-PARM-AREA(1:1) TO WS-RUN-MODE
+           ELSE
+               MOVE 'D' TO WS-RUN-MODE
+           END-IF
+           IF WS-PARM-AREA(2:1) = 'B' OR 'N'
+               MOVE WS-PARM-AREA(2:1) TO WS-SORT-OPTION
+           ELSE
+               MOVE SPACE TO WS-SORT-OPTION
+           END-IF
+           IF WS-PARM-AREA(3:5) IS NUMERIC
+               MOVE WS-PARM-AREA(3:5) TO WS-TOP-N
+           ELSE
+               MOVE ZERO TO WS-TOP-N
+           END-IF.
+
+       0208-READ-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS = '00'
+               READ CONTROL-FILE
+                   NOT AT END
+                       MOVE CTL-TOTAL-BALANCE TO WS-CONTROL-TOTAL
+                       MOVE 'Y' TO WS-CONTROL-FLAG
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       0206-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM 0207-READ-LAST-CHECKPOINT UNTIL CKPT-AT-EOF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF CKPT-WAS-FOUND AND NOT CKPT-RUN-COMPLETE
+               MOVE 'Y'            TO WS-RESTART-FLAG
+               MOVE CKPT-READ-CTR  TO WS-SKIP-TARGET
+               MOVE CKPT-LAST-CUST-ID TO WS-RESTART-CUST-ID
+           END-IF.
+
+       0207-READ-LAST-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'Y' TO WS-CKPT-EOF-FLAG
+               NOT AT END
+                   MOVE 'Y' TO WS-CKPT-FOUND-FLAG
+           END-READ.
+
+       0296-REPLAY-TO-RESTART-POINT.
+      * Re-read and re-validate every record the prior attempt already
+      * got through, so WS-VALID-CTR/WS-CREDIT-CTR/WS-ERROR-CTR, the
+      * running balance, the aging buckets, and the reject/credit/
+      * over-limit tables all end up exactly as a from-scratch run
+      * would leave them. 0500-FORMAT-DETAIL suppresses the report-line
+      * and extract-file writes for this stretch (already on disk from
+      * the prior attempt) but still RELEASEs into an active sort, so a
+      * sorted detail pass regenerates a complete, not truncated,
+      * output.
+           MOVE 'Y' TO WS-REPLAY-FLAG
+           PERFORM 0300-PROCESS-RECORDS
+               UNTIL WS-READ-CTR >= WS-SKIP-TARGET OR END-OF-FILE
+           MOVE 'N' TO WS-REPLAY-FLAG
+           IF WS-SKIP-TARGET > 0 AND NOT END-OF-FILE
+               PERFORM 0298-VERIFY-RESTART-POSITION
+           END-IF.
+
+       0298-VERIFY-RESTART-POSITION.
+           IF CUST-ID NOT = WS-RESTART-CUST-ID
+               DISPLAY 'RESTART ABORTED - CUSTOMER AT RESTART POSITION '
+                   CUST-ID ' DOES NOT MATCH CHECKPOINT '
+                   WS-RESTART-CUST-ID
+               MOVE 'Y'  TO WS-EOF-FLAG
+               MOVE 'Y'  TO WS-RESTART-ABORT-FLAG
+               MOVE 16   TO RETURN-CODE
+           END-IF.
+
+       0210-INIT-AGE-BUCKETS.
+           PERFORM 0220-INIT-ONE-BUCKET
+               VARYING WS-AGE-IDX FROM 1 BY 1
+               UNTIL WS-AGE-IDX > 4.
+
+       0220-INIT-ONE-BUCKET.
+           MOVE WS-AGE-LABEL-INIT(WS-AGE-IDX)
+               TO WS-AGE-LABEL(WS-AGE-IDX).
+
        0250-WRITE-HEADERS.
            MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURR-DATE
            WRITE REPORT-LINE FROM WS-HEADING-1
@@ -81,23 +388,148 @@
                NOT AT END
                    ADD 1 TO WS-READ-CTR
                    PERFORM 0400-VALIDATE-RECORD
+                   PERFORM 0390-CHECKPOINT-IF-DUE
            END-READ.
+
+       0390-CHECKPOINT-IF-DUE.
+           DIVIDE WS-READ-CTR BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-DIVIDE-QUOT REMAINDER WS-DIVIDE-REM
+           IF WS-DIVIDE-REM = ZERO
+               PERFORM 0395-WRITE-CHECKPOINT
+           END-IF.
+
+       0395-WRITE-CHECKPOINT.
+           MOVE 'N'           TO CKPT-COMPLETE-FLAG
+           MOVE CUST-ID       TO CKPT-LAST-CUST-ID
+           MOVE WS-READ-CTR   TO CKPT-READ-CTR
+           WRITE CHECKPOINT-RECORD.
       
        0400-VALIDATE-RECORD.
-           IF CUST-BALANCE > 0
-               PERFORM 0500-FORMAT-DETAIL
-               ADD 1 TO WS-VALID-CTR
-           ELSE
-               ADD 1 TO WS-ERROR-CTR
+           EVALUATE TRUE
+               WHEN CUST-BALANCE > 0
+                   ADD 1 TO WS-VALID-CTR
+                   ADD CUST-BALANCE TO WS-TOTAL-BALANCE
+                   PERFORM 0420-AGE-RECORD
+                   PERFORM 0500-FORMAT-DETAIL
+                   IF CUST-BALANCE > CUST-CREDIT-LIMIT
+                       ADD 1 TO WS-OVERLIMIT-TOTAL
+                       PERFORM 0440-CAPTURE-OVERLIMIT
+                   END-IF
+               WHEN CUST-BALANCE < 0
+                   ADD 1 TO WS-CREDIT-CTR
+                   ADD CUST-BALANCE TO WS-TOTAL-BALANCE
+                   PERFORM 0430-CAPTURE-CREDIT
+               WHEN OTHER
+                   ADD 1 TO WS-ERROR-CTR
+                   PERFORM 0410-CAPTURE-REJECT
+           END-EVALUATE.
+
+       0420-AGE-RECORD.
+           EVALUATE TRUE
+               WHEN CUST-BALANCE < 1000.00
+                   MOVE 1 TO WS-AGE-IDX
+               WHEN CUST-BALANCE < 5000.00
+                   MOVE 2 TO WS-AGE-IDX
+               WHEN CUST-BALANCE < 10000.00
+                   MOVE 3 TO WS-AGE-IDX
+               WHEN OTHER
+                   MOVE 4 TO WS-AGE-IDX
+           END-EVALUATE
+           ADD 1            TO WS-AGE-CTR(WS-AGE-IDX)
+           ADD CUST-BALANCE TO WS-AGE-TOTAL(WS-AGE-IDX).
+
+       0410-CAPTURE-REJECT.
+           IF WS-REJECT-CTR < WS-REJECT-MAX
+               ADD 1 TO WS-REJECT-CTR
+               SET WS-REJECT-IDX TO WS-REJECT-CTR
+               MOVE CUST-ID      TO WS-RJ-CUSTID(WS-REJECT-IDX)
+               MOVE CUST-NAME    TO WS-RJ-NAME(WS-REJECT-IDX)
+               MOVE CUST-BALANCE TO WS-RJ-BALANCE(WS-REJECT-IDX)
            END-IF.
-      
+
+       0430-CAPTURE-CREDIT.
+           IF WS-CREDITBAL-CTR < WS-CREDITBAL-MAX
+               ADD 1 TO WS-CREDITBAL-CTR
+               SET WS-CB-IDX TO WS-CREDITBAL-CTR
+               MOVE CUST-ID      TO WS-CB-CUSTID(WS-CB-IDX)
+               MOVE CUST-NAME    TO WS-CB-NAME(WS-CB-IDX)
+               MOVE CUST-BALANCE TO WS-CB-BALANCE(WS-CB-IDX)
+           END-IF.
+
+       0440-CAPTURE-OVERLIMIT.
+           IF WS-OVERLIMIT-CTR < WS-OVERLIMIT-MAX
+               ADD 1 TO WS-OVERLIMIT-CTR
+               SET WS-OL-IDX TO WS-OVERLIMIT-CTR
+               MOVE CUST-ID          TO WS-OL-CUSTID(WS-OL-IDX)
+               MOVE CUST-NAME        TO WS-OL-NAME(WS-OL-IDX)
+               MOVE CUST-BALANCE     TO WS-OL-BALANCE(WS-OL-IDX)
+               MOVE CUST-CREDIT-LIMIT TO WS-OL-LIMIT(WS-OL-IDX)
+           END-IF.
+
        0500-FORMAT-DETAIL.
-           MOVE CUST-ID TO WS-DL-CUSTID
-           MOVE CUST-NAME TO WS-DL-NAME
-           MOVE CUST-BALANCE TO WS-DL-BALANCE
-           WRITE REPORT-LINE FROM WS-DETAIL-LINE.
-      
+      * The extract file and the plain (non-sorted) report line are
+      * both already on disk for whatever the prior attempt got
+      * through, so they are skipped while replaying up to the restart
+      * point. A sort's RELEASE is not skipped -- the OUTPUT PROCEDURE
+      * needs every record, replayed or new, to produce a complete
+      * sorted section in this run.
+           IF NOT WS-REPLAY-MODE
+               MOVE CUST-ID      TO EXR-CUST-ID
+               MOVE CUST-NAME    TO EXR-CUST-NAME
+               MOVE CUST-BALANCE TO EXR-CUST-BALANCE
+               WRITE EXTRACT-RECORD
+           END-IF
+           IF WS-MODE-DETAIL
+               IF WS-SORT-ACTIVE
+                   MOVE CUST-ID      TO SRT-CUSTID
+                   MOVE CUST-NAME    TO SRT-NAME
+                   MOVE CUST-BALANCE TO SRT-BALANCE
+                   RELEASE SORT-RECORD
+               ELSE
+                   IF NOT WS-REPLAY-MODE
+                       MOVE CUST-ID      TO WS-DL-CUSTID
+                       MOVE CUST-NAME    TO WS-DL-NAME
+                       MOVE CUST-BALANCE TO WS-DL-BALANCE
+                       WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+       0560-WRITE-SORTED-DETAIL.
+           MOVE 'N' TO WS-SORT-EOF-FLAG
+           MOVE 'N' TO WS-TOPN-DONE-FLAG
+           MOVE ZERO TO WS-TOPN-CTR
+           PERFORM 0570-RETURN-SORTED-REC
+               UNTIL SORT-AT-EOF OR TOPN-LIMIT-REACHED.
+
+       0570-RETURN-SORTED-REC.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE 'Y' TO WS-SORT-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-TOPN-CTR
+                   MOVE SRT-CUSTID   TO WS-DL-CUSTID
+                   MOVE SRT-NAME     TO WS-DL-NAME
+                   MOVE SRT-BALANCE  TO WS-DL-BALANCE
+                   WRITE REPORT-LINE FROM WS-DETAIL-LINE
+                   IF WS-TOP-N > 0 AND WS-TOPN-CTR >= WS-TOP-N
+                       MOVE 'Y' TO WS-TOPN-DONE-FLAG
+                   END-IF
+           END-RETURN.
+
        0900-CLOSE-ROUTINE.
+           IF WS-RESTART-ABORTED
+               WRITE REPORT-LINE FROM SPACES
+               MOVE 'RUN ABORTED - RESTART POSITION DID NOT MATCH'
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           IF WS-MODE-DETAIL
+               PERFORM 0930-PRINT-AGE-BUCKETS
+           END-IF
+           IF NOT WS-MODE-SUMMARY
+               PERFORM 0910-PRINT-EXCEPTIONS
+           END-IF
            WRITE REPORT-LINE FROM SPACES
            MOVE 'Total Records Read:   ' TO REPORT-LINE
            MOVE WS-READ-CTR TO REPORT-LINE(25:6)
@@ -105,8 +537,129 @@
            MOVE 'Valid Records:        ' TO REPORT-LINE
            MOVE WS-VALID-CTR TO REPORT-LINE(25:6)
            WRITE REPORT-LINE
+           MOVE 'Credit Balances:      ' TO REPORT-LINE
+           MOVE WS-CREDIT-CTR TO REPORT-LINE(25:6)
+           WRITE REPORT-LINE
            MOVE 'Error Records:        ' TO REPORT-LINE
            MOVE WS-ERROR-CTR TO REPORT-LINE(25:6)
            WRITE REPORT-LINE
+           MOVE WS-TOTAL-BALANCE TO WS-GT-AMOUNT
+           WRITE REPORT-LINE FROM WS-GRANDTOTAL-LINE
+           IF WS-CONTROL-PRESENT AND NOT WS-RESTART-ABORTED
+               PERFORM 0907-CHECK-CONTROL-TOTAL
+           END-IF
+           IF NOT WS-RESTART-ABORTED
+               PERFORM 0396-WRITE-FINAL-CHECKPOINT
+           END-IF
            CLOSE CUSTOMER-FILE
-                 REPORT-FILE.
\ No newline at end of file
+                 REPORT-FILE
+                 CHECKPOINT-FILE
+                 EXTRACT-FILE.
+
+       0907-CHECK-CONTROL-TOTAL.
+           IF WS-TOTAL-BALANCE = WS-CONTROL-TOTAL
+               MOVE 'MATCHES CONTROL TOTAL - OK'
+                   TO WS-CTLCHECK-MSG
+           ELSE
+               MOVE 'DOES NOT MATCH CONTROL TOTAL - REVIEW'
+                   TO WS-CTLCHECK-MSG
+           END-IF
+           WRITE REPORT-LINE FROM WS-CTLCHECK-LINE.
+
+       0396-WRITE-FINAL-CHECKPOINT.
+           MOVE 'Y'           TO CKPT-COMPLETE-FLAG
+           MOVE CUST-ID       TO CKPT-LAST-CUST-ID
+           MOVE WS-READ-CTR   TO CKPT-READ-CTR
+           WRITE CHECKPOINT-RECORD.
+
+       0910-PRINT-EXCEPTIONS.
+           PERFORM 0911-PRINT-REJECTS
+           PERFORM 0913-PRINT-CREDIT-BALANCES
+           PERFORM 0915-PRINT-OVERLIMIT.
+
+       0911-PRINT-REJECTS.
+           IF WS-ERROR-CTR NOT = ZERO
+               WRITE REPORT-LINE FROM SPACES
+               MOVE 'EXCEPTION SECTION - REJECTED RECORDS'
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+               WRITE REPORT-LINE FROM SPACES
+               PERFORM 0920-PRINT-ONE-REJECT
+                   VARYING WS-REJECT-IDX FROM 1 BY 1
+                   UNTIL WS-REJECT-IDX > WS-REJECT-CTR
+               IF WS-ERROR-CTR > WS-REJECT-CTR
+                   COMPUTE WS-OMITTED-CTR = WS-ERROR-CTR - WS-REJECT-CTR
+                   MOVE WS-OMITTED-CTR TO WS-OM-COUNT
+                   WRITE REPORT-LINE FROM WS-OMITTED-LINE
+               END-IF
+           END-IF.
+
+       0920-PRINT-ONE-REJECT.
+           MOVE WS-RJ-CUSTID(WS-REJECT-IDX)  TO WS-EL-CUSTID
+           MOVE WS-RJ-NAME(WS-REJECT-IDX)    TO WS-EL-NAME
+           MOVE WS-RJ-BALANCE(WS-REJECT-IDX) TO WS-EL-BALANCE
+           WRITE REPORT-LINE FROM WS-EXCEPTION-LINE.
+
+       0913-PRINT-CREDIT-BALANCES.
+           IF WS-CREDIT-CTR NOT = ZERO
+               WRITE REPORT-LINE FROM SPACES
+               MOVE 'EXCEPTION SECTION - CREDIT BALANCES'
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+               WRITE REPORT-LINE FROM SPACES
+               PERFORM 0921-PRINT-ONE-CREDIT
+                   VARYING WS-CB-IDX FROM 1 BY 1
+                   UNTIL WS-CB-IDX > WS-CREDITBAL-CTR
+               IF WS-CREDIT-CTR > WS-CREDITBAL-CTR
+                   COMPUTE WS-OMITTED-CTR =
+                       WS-CREDIT-CTR - WS-CREDITBAL-CTR
+                   MOVE WS-OMITTED-CTR TO WS-OM-COUNT
+                   WRITE REPORT-LINE FROM WS-OMITTED-LINE
+               END-IF
+           END-IF.
+
+       0921-PRINT-ONE-CREDIT.
+           MOVE WS-CB-CUSTID(WS-CB-IDX) TO WS-EL-CUSTID
+           MOVE WS-CB-NAME(WS-CB-IDX)   TO WS-EL-NAME
+           MOVE WS-CB-BALANCE(WS-CB-IDX) TO WS-EL-BALANCE
+           WRITE REPORT-LINE FROM WS-EXCEPTION-LINE.
+
+       0915-PRINT-OVERLIMIT.
+           IF WS-OVERLIMIT-TOTAL NOT = ZERO
+               WRITE REPORT-LINE FROM SPACES
+               MOVE 'EXCEPTION SECTION - OVER CREDIT LIMIT'
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+               WRITE REPORT-LINE FROM SPACES
+               PERFORM 0922-PRINT-ONE-OVERLIMIT
+                   VARYING WS-OL-IDX FROM 1 BY 1
+                   UNTIL WS-OL-IDX > WS-OVERLIMIT-CTR
+               IF WS-OVERLIMIT-TOTAL > WS-OVERLIMIT-CTR
+                   COMPUTE WS-OMITTED-CTR =
+                       WS-OVERLIMIT-TOTAL - WS-OVERLIMIT-CTR
+                   MOVE WS-OMITTED-CTR TO WS-OM-COUNT
+                   WRITE REPORT-LINE FROM WS-OMITTED-LINE
+               END-IF
+           END-IF.
+
+       0922-PRINT-ONE-OVERLIMIT.
+           MOVE WS-OL-CUSTID(WS-OL-IDX) TO WS-OLL-CUSTID
+           MOVE WS-OL-NAME(WS-OL-IDX)   TO WS-OLL-NAME
+           MOVE WS-OL-BALANCE(WS-OL-IDX) TO WS-OLL-BALANCE
+           MOVE WS-OL-LIMIT(WS-OL-IDX)   TO WS-OLL-LIMIT
+           WRITE REPORT-LINE FROM WS-OVERLIMIT-LINE.
+
+       0930-PRINT-AGE-BUCKETS.
+           WRITE REPORT-LINE FROM SPACES
+           MOVE 'AGING SUMMARY - VALID BALANCES' TO REPORT-LINE
+           WRITE REPORT-LINE
+           WRITE REPORT-LINE FROM SPACES
+           PERFORM 0940-PRINT-ONE-BUCKET
+               VARYING WS-AGE-IDX FROM 1 BY 1
+               UNTIL WS-AGE-IDX > 4.
+
+       0940-PRINT-ONE-BUCKET.
+           MOVE WS-AGE-LABEL(WS-AGE-IDX) TO WS-AL-LABEL
+           MOVE WS-AGE-CTR(WS-AGE-IDX)   TO WS-AL-CTR
+           MOVE WS-AGE-TOTAL(WS-AGE-IDX) TO WS-AL-TOTAL
+           WRITE REPORT-LINE FROM WS-AGE-LINE.

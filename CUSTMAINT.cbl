@@ -0,0 +1,334 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT.
+       AUTHOR. GITHUB-COPILOT.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER-FILE
+               ASSIGN TO 'CUSTFILE'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OM-STATUS.
+           SELECT TRANS-FILE
+               ASSIGN TO 'CUSTTRAN'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TR-STATUS.
+           SELECT NEW-MASTER-FILE
+               ASSIGN TO 'CUSTFILN'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+           SELECT MAINT-LOG-FILE
+               ASSIGN TO 'CUSTMLOG'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTREC.
+
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-RECORD.
+           05  TR-ACTION           PIC X(1).
+               88  TR-ACTION-ADD        VALUE 'A'.
+               88  TR-ACTION-CHANGE     VALUE 'C'.
+               88  TR-ACTION-DELETE     VALUE 'D'.
+           05  TR-CUST-ID          PIC X(6).
+           05  TR-CUST-NAME        PIC X(30).
+           05  TR-CUST-ADDRESS     PIC X(50).
+           05  TR-CUST-PHONE       PIC X(12).
+           05  TR-CUST-BALANCE     PIC S9(7)V99.
+           05  TR-CUST-CRLIMIT     PIC 9(7)V99.
+
+       FD  NEW-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  NEW-MASTER-RECORD       PIC X(116).
+
+       FD  MAINT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LOG-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-OM-STATUS           PIC X(2).
+       01  WS-TR-STATUS           PIC X(2).
+       01  WS-EOF-MASTER          PIC X VALUE 'N'.
+           88  EOF-MASTER         VALUE 'Y'.
+       01  WS-EOF-TRANS           PIC X VALUE 'N'.
+           88  EOF-TRANS          VALUE 'Y'.
+
+       01  WS-MASTER-KEY          PIC X(6) VALUE HIGH-VALUES.
+       01  WS-TRANS-KEY           PIC X(6) VALUE HIGH-VALUES.
+
+       COPY CUSTREC REPLACING ==CUSTOMER-RECORD== BY ==WS-OUT-RECORD==
+                              ==CUST-ID==          BY ==WSO-ID==
+                              ==CUST-NAME==        BY ==WSO-NAME==
+                              ==CUST-ADDRESS==     BY ==WSO-ADDRESS==
+                              ==CUST-PHONE==       BY ==WSO-PHONE==
+                              ==CUST-BALANCE==     BY ==WSO-BALANCE==
+                              ==CUST-CREDIT-LIMIT== BY
+                                  ==WSO-CRLIMIT==.
+
+       01  WS-COUNTERS.
+           05  WS-TRANS-CTR       PIC 9(6) VALUE ZERO.
+           05  WS-ADD-CTR         PIC 9(6) VALUE ZERO.
+           05  WS-CHANGE-CTR      PIC 9(6) VALUE ZERO.
+           05  WS-DELETE-CTR      PIC 9(6) VALUE ZERO.
+           05  WS-CARRY-CTR       PIC 9(6) VALUE ZERO.
+           05  WS-REJECT-CTR      PIC 9(6) VALUE ZERO.
+
+       01  WS-DELETE-FLAG         PIC X(1) VALUE 'N'.
+           88  WS-MASTER-DELETED  VALUE 'Y'.
+       01  WS-GROUP-MODIFIED      PIC X(1) VALUE 'N'.
+       01  WS-NEW-KEY             PIC X(6).
+       01  WS-ADDED-FLAG          PIC X(1) VALUE 'N'.
+           88  WS-WAS-ADDED       VALUE 'Y'.
+
+       01  WS-HEADING-1.
+           05  FILLER            PIC X(20) VALUE 'Customer Maint      '.
+           05  FILLER            PIC X(20) VALUE 'Date: '.
+           05  WS-CURR-DATE      PIC X(10).
+
+       01  WS-LOG-DETAIL.
+           05  WL-CUSTID          PIC X(6).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  WL-ACTION          PIC X(9).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  WL-MESSAGE         PIC X(40).
+
+       PROCEDURE DIVISION.
+       0100-MAIN-PROCESS.
+           PERFORM 0200-INIT-ROUTINE
+           PERFORM 0300-READ-MASTER
+           PERFORM 0350-READ-TRANS
+           PERFORM 0400-PROCESS-MERGE
+               UNTIL EOF-MASTER AND EOF-TRANS
+           PERFORM 0900-CLOSE-ROUTINE
+           STOP RUN.
+
+       0200-INIT-ROUTINE.
+           OPEN INPUT  OLD-MASTER-FILE
+                       TRANS-FILE
+                OUTPUT NEW-MASTER-FILE
+                       MAINT-LOG-FILE
+           IF WS-OM-STATUS NOT = '00'
+               DISPLAY 'Error opening old master. Status: ' WS-OM-STATUS
+               MOVE 'Y' TO WS-EOF-MASTER
+           END-IF
+           IF WS-TR-STATUS NOT = '00'
+               DISPLAY 'Error opening transactions. Status: '
+                   WS-TR-STATUS
+               MOVE 'Y' TO WS-EOF-TRANS
+           END-IF
+           PERFORM 0250-WRITE-HEADERS.
+
+       0250-WRITE-HEADERS.
+           MOVE FUNCTION CURRENT-DATE(1:10) TO WS-CURR-DATE
+           WRITE LOG-LINE FROM WS-HEADING-1
+           WRITE LOG-LINE FROM SPACES.
+
+       0300-READ-MASTER.
+           IF NOT EOF-MASTER
+               READ OLD-MASTER-FILE
+                   AT END
+                       MOVE 'Y'          TO WS-EOF-MASTER
+                       MOVE HIGH-VALUES  TO WS-MASTER-KEY
+                   NOT AT END
+                       MOVE CUST-ID IN CUSTOMER-RECORD TO WS-MASTER-KEY
+               END-READ
+           END-IF.
+
+       0350-READ-TRANS.
+           IF NOT EOF-TRANS
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y'          TO WS-EOF-TRANS
+                       MOVE HIGH-VALUES  TO WS-TRANS-KEY
+                   NOT AT END
+                       ADD 1             TO WS-TRANS-CTR
+                       MOVE TR-CUST-ID   TO WS-TRANS-KEY
+               END-READ
+           END-IF.
+
+       0400-PROCESS-MERGE.
+           EVALUATE TRUE
+               WHEN WS-TRANS-KEY < WS-MASTER-KEY
+                   MOVE WS-TRANS-KEY TO WS-NEW-KEY
+                   PERFORM 0511-INIT-NEW-RECORD
+                   PERFORM 0450-APPLY-ADD-ONLY
+                       UNTIL WS-TRANS-KEY NOT = WS-NEW-KEY
+                   PERFORM 0540-WRITE-NEW-RECORD
+               WHEN WS-TRANS-KEY > WS-MASTER-KEY
+                   PERFORM 0470-WRITE-MASTER-AS-IS
+                   PERFORM 0300-READ-MASTER
+               WHEN OTHER
+                   PERFORM 0510-INIT-CURRENT-MASTER
+                   PERFORM 0500-APPLY-MATCHED-TRANS
+                       UNTIL WS-TRANS-KEY NOT = WS-MASTER-KEY
+                   PERFORM 0530-WRITE-CURRENT-MASTER
+                   PERFORM 0300-READ-MASTER
+           END-EVALUATE.
+
+       0511-INIT-NEW-RECORD.
+           MOVE 'N' TO WS-ADDED-FLAG
+           MOVE 'N' TO WS-DELETE-FLAG.
+
+       0450-APPLY-ADD-ONLY.
+      * Groups every consecutive transaction against a CUST-ID not yet
+      * on the old master (0400-PROCESS-MERGE loops this paragraph
+      * while the key doesn't change), the same way
+      * 0500-APPLY-MATCHED-TRANS groups transactions against an
+      * existing master key -- an ADD followed by a CHANGE or DELETE
+      * for a brand-new customer applies to the record just added
+      * instead of being rejected as "not on master".
+           EVALUATE TRUE
+               WHEN TR-ACTION-ADD AND WS-WAS-ADDED
+                   ADD 1 TO WS-REJECT-CTR
+                   MOVE 'REJECTED '  TO WL-ACTION
+                   MOVE 'add rejected - duplicate add this run'
+                       TO WL-MESSAGE
+               WHEN TR-ACTION-ADD
+                   MOVE TR-CUST-ID      TO WSO-ID
+                   MOVE TR-CUST-NAME    TO WSO-NAME
+                   MOVE TR-CUST-ADDRESS TO WSO-ADDRESS
+                   MOVE TR-CUST-PHONE   TO WSO-PHONE
+                   MOVE TR-CUST-BALANCE TO WSO-BALANCE
+                   MOVE TR-CUST-CRLIMIT TO WSO-CRLIMIT
+                   MOVE 'Y' TO WS-ADDED-FLAG
+                   ADD 1 TO WS-ADD-CTR
+                   MOVE 'ADDED    '     TO WL-ACTION
+                   MOVE 'new record added to master' TO WL-MESSAGE
+               WHEN NOT WS-WAS-ADDED
+                   ADD 1 TO WS-REJECT-CTR
+                   MOVE 'REJECTED '     TO WL-ACTION
+                   MOVE 'change/delete - customer not on master'
+                       TO WL-MESSAGE
+               WHEN WS-MASTER-DELETED
+                   ADD 1 TO WS-REJECT-CTR
+                   MOVE 'REJECTED '     TO WL-ACTION
+                   MOVE 'rejected - customer already deleted'
+                       TO WL-MESSAGE
+               WHEN TR-ACTION-CHANGE
+                   MOVE TR-CUST-NAME    TO WSO-NAME
+                   MOVE TR-CUST-ADDRESS TO WSO-ADDRESS
+                   MOVE TR-CUST-PHONE   TO WSO-PHONE
+                   MOVE TR-CUST-BALANCE TO WSO-BALANCE
+                   MOVE TR-CUST-CRLIMIT TO WSO-CRLIMIT
+                   ADD 1 TO WS-CHANGE-CTR
+                   MOVE 'CHANGED  '     TO WL-ACTION
+                   MOVE 'record updated from transaction'
+                       TO WL-MESSAGE
+               WHEN TR-ACTION-DELETE
+                   MOVE 'Y' TO WS-DELETE-FLAG
+                   ADD 1 TO WS-DELETE-CTR
+                   MOVE 'DELETED  '     TO WL-ACTION
+                   MOVE 'record removed from master'
+                       TO WL-MESSAGE
+               WHEN OTHER
+                   ADD 1 TO WS-REJECT-CTR
+                   MOVE 'REJECTED '     TO WL-ACTION
+                   MOVE 'unknown transaction action code'
+                       TO WL-MESSAGE
+           END-EVALUATE
+           MOVE TR-CUST-ID TO WL-CUSTID
+           PERFORM 0480-WRITE-LOG-LINE
+           PERFORM 0350-READ-TRANS.
+
+       0540-WRITE-NEW-RECORD.
+           IF WS-WAS-ADDED AND NOT WS-MASTER-DELETED
+               WRITE NEW-MASTER-RECORD FROM WS-OUT-RECORD
+           END-IF.
+
+       0470-WRITE-MASTER-AS-IS.
+           WRITE NEW-MASTER-RECORD FROM CUSTOMER-RECORD
+           ADD 1 TO WS-CARRY-CTR.
+
+       0510-INIT-CURRENT-MASTER.
+           MOVE CUST-ID IN CUSTOMER-RECORD      TO WSO-ID
+           MOVE CUST-NAME IN CUSTOMER-RECORD    TO WSO-NAME
+           MOVE CUST-ADDRESS IN CUSTOMER-RECORD TO WSO-ADDRESS
+           MOVE CUST-PHONE IN CUSTOMER-RECORD   TO WSO-PHONE
+           MOVE CUST-BALANCE IN CUSTOMER-RECORD TO WSO-BALANCE
+           MOVE CUST-CREDIT-LIMIT IN CUSTOMER-RECORD
+                                                 TO WSO-CRLIMIT
+           MOVE 'N' TO WS-DELETE-FLAG
+           MOVE 'N' TO WS-GROUP-MODIFIED.
+
+       0500-APPLY-MATCHED-TRANS.
+           EVALUATE TRUE
+               WHEN TR-ACTION-ADD
+                   ADD 1 TO WS-REJECT-CTR
+                   MOVE 'REJECTED '  TO WL-ACTION
+                   MOVE 'add rejected - customer already on master'
+                       TO WL-MESSAGE
+               WHEN WS-MASTER-DELETED
+                   ADD 1 TO WS-REJECT-CTR
+                   MOVE 'REJECTED '  TO WL-ACTION
+                   MOVE 'rejected - customer already deleted'
+                       TO WL-MESSAGE
+               WHEN TR-ACTION-CHANGE
+                   MOVE TR-CUST-NAME    TO WSO-NAME
+                   MOVE TR-CUST-ADDRESS TO WSO-ADDRESS
+                   MOVE TR-CUST-PHONE   TO WSO-PHONE
+                   MOVE TR-CUST-BALANCE TO WSO-BALANCE
+                   MOVE TR-CUST-CRLIMIT TO WSO-CRLIMIT
+                   MOVE 'Y' TO WS-GROUP-MODIFIED
+                   ADD 1 TO WS-CHANGE-CTR
+                   MOVE 'CHANGED  '     TO WL-ACTION
+                   MOVE 'record updated from transaction'
+                       TO WL-MESSAGE
+               WHEN TR-ACTION-DELETE
+                   MOVE 'Y' TO WS-DELETE-FLAG
+                   ADD 1 TO WS-DELETE-CTR
+                   MOVE 'DELETED  '     TO WL-ACTION
+                   MOVE 'record removed from master'
+                       TO WL-MESSAGE
+               WHEN OTHER
+                   ADD 1 TO WS-REJECT-CTR
+                   MOVE 'REJECTED '     TO WL-ACTION
+                   MOVE 'unknown transaction action code'
+                       TO WL-MESSAGE
+           END-EVALUATE
+           MOVE TR-CUST-ID TO WL-CUSTID
+           PERFORM 0480-WRITE-LOG-LINE
+           PERFORM 0350-READ-TRANS.
+
+       0530-WRITE-CURRENT-MASTER.
+           IF NOT WS-MASTER-DELETED
+               WRITE NEW-MASTER-RECORD FROM WS-OUT-RECORD
+               IF WS-GROUP-MODIFIED = 'N'
+                   ADD 1 TO WS-CARRY-CTR
+               END-IF
+           END-IF.
+
+       0480-WRITE-LOG-LINE.
+           WRITE LOG-LINE FROM WS-LOG-DETAIL.
+
+       0900-CLOSE-ROUTINE.
+           WRITE LOG-LINE FROM SPACES
+           MOVE 'Transactions Read:     ' TO LOG-LINE
+           MOVE WS-TRANS-CTR TO LOG-LINE(25:6)
+           WRITE LOG-LINE
+           MOVE 'Records Added:         ' TO LOG-LINE
+           MOVE WS-ADD-CTR TO LOG-LINE(25:6)
+           WRITE LOG-LINE
+           MOVE 'Records Changed:       ' TO LOG-LINE
+           MOVE WS-CHANGE-CTR TO LOG-LINE(25:6)
+           WRITE LOG-LINE
+           MOVE 'Records Deleted:       ' TO LOG-LINE
+           MOVE WS-DELETE-CTR TO LOG-LINE(25:6)
+           WRITE LOG-LINE
+           MOVE 'Records Carried:       ' TO LOG-LINE
+           MOVE WS-CARRY-CTR TO LOG-LINE(25:6)
+           WRITE LOG-LINE
+           MOVE 'Transactions Rejected: ' TO LOG-LINE
+           MOVE WS-REJECT-CTR TO LOG-LINE(25:6)
+           WRITE LOG-LINE
+           CLOSE OLD-MASTER-FILE
+                 TRANS-FILE
+                 NEW-MASTER-FILE
+                 MAINT-LOG-FILE.

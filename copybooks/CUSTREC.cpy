@@ -0,0 +1,7 @@
+       01  CUSTOMER-RECORD.
+           05  CUST-ID             PIC X(6).
+           05  CUST-NAME           PIC X(30).
+           05  CUST-ADDRESS        PIC X(50).
+           05  CUST-PHONE          PIC X(12).
+           05  CUST-BALANCE        PIC S9(7)V99.
+           05  CUST-CREDIT-LIMIT   PIC 9(7)V99.
